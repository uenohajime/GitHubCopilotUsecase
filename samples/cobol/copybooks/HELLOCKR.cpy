@@ -0,0 +1,8 @@
+    *> HELLOCKR - checkpoint record layout for HELLOCKPT.
+    *> Holds the number of the last step HELLO-WORLD completed so a
+    *> restart after an ABEND can skip work already done instead of
+    *> rerunning the whole step.
+01  HELLO-CKPT-RECORD.
+    05  HC-LAST-STEP                PIC 9(1).
+    05  HC-CKPT-DATE                PIC 9(8).
+    05  HC-CKPT-TIME                PIC 9(6).
