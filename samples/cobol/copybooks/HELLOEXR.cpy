@@ -0,0 +1,6 @@
+    *> HELLOEXR - dashboard extract line layout for HELLOEXT.
+    *> One CSV line is appended per HELLO-WORLD execution, separate
+    *> from the HELLOLOG audit record, shaped for the monitoring
+    *> dashboard to pick up a "batch day started" signal without
+    *> logging on to check SYSOUT.
+01  HELLO-EXTRACT-LINE               PIC X(80).
