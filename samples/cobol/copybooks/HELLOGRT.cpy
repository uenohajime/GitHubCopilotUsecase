@@ -0,0 +1,5 @@
+    *> HELLOGRT - greeting parameter record layout for HELLOPARM
+    *> Read by HELLO-WORLD so the greeting text can be swapped
+    *> between TEST/QA/PROD without a recompile.
+01  HELLO-PARM-RECORD.
+    05  HELLO-GREETING-TEXT         PIC X(12).
