@@ -0,0 +1,8 @@
+    *> HELLOLGR - run-history record layout for HELLOLOG.
+    *> One record is appended per HELLO-WORLD execution so the
+    *> batch day can be audited after the fact.
+01  HELLO-LOG-RECORD.
+    05  HL-RUN-DATE                 PIC 9(8).
+    05  HL-RUN-TIME                 PIC 9(6).
+    05  HL-JOB-ID                   PIC X(8).
+    05  HL-RETURN-CODE              PIC 9(2).
