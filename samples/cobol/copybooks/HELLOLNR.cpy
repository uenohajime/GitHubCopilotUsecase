@@ -0,0 +1,6 @@
+    *> HELLOLNR - language-table file record layout for HELLOLNG.
+    *> One record per region: its language code and local-language
+    *> greeting. Loaded into the LANGTAB OCCURS table at start-up.
+01  HELLO-LANG-FILE-RECORD.
+    05  LF-LANGUAGE-CODE            PIC X(03).
+    05  LF-GREETING-TEXT            PIC X(40).
