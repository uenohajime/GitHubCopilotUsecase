@@ -0,0 +1,4 @@
+    *> HELLOMLL - print line layout for the HELLOMLST maintenance
+    *> listing produced by HELLO-MAINT, showing what changed on
+    *> HELLO-MASTER and what did not apply.
+01  HELLO-MAINT-LINE                PIC X(80).
