@@ -0,0 +1,8 @@
+    *> HELLOMST - greeting master record layout for HELLO-MASTER.
+    *> Keyed by greeting id; shared by HELLO-WORLD (reads it for the
+    *> daily report) and HELLO-MAINT (maintains it).
+01  HELLO-MASTER-RECORD.
+    05  HM-GREETING-ID              PIC X(6).
+    05  HM-GREETING-TEXT            PIC X(40).
+    05  HM-EFFECTIVE-DATE           PIC 9(8).
+    05  HM-LANGUAGE-CODE            PIC X(3).
