@@ -0,0 +1,3 @@
+    *> HELLORPL - print line layout for the HELLORPT daily greeting
+    *> report produced by HELLO-WORLD.
+01  HELLO-REPORT-LINE                  PIC X(80).
