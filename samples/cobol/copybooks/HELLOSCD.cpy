@@ -0,0 +1,8 @@
+    *> HELLOSCD - expected-schedule record layout for HELLOSCH.
+    *> Read by HELLO-RECON to know what a normal batch day looks
+    *> like (expected run date, how many runs, and the latest
+    *> acceptable start time) before it walks HELLOLOG.
+01  HELLO-SCHEDULE-RECORD.
+    05  SC-EXPECTED-DATE            PIC 9(8).
+    05  SC-EXPECTED-COUNT           PIC 9(4).
+    05  SC-CUTOFF-TIME              PIC 9(6).
