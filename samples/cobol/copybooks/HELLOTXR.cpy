@@ -0,0 +1,13 @@
+    *> HELLOTXR - maintenance transaction record layout for HELLOTXN.
+    *> Read by HELLO-MAINT; one record per add/change/delete request
+    *> against HELLO-MASTER so ops can change what HELLO-WORLD says
+    *> without a recompile.
+01  HELLO-TXN-RECORD.
+    05  TX-ACTION                   PIC X(01).
+        88  TX-ADD                      VALUE "A".
+        88  TX-CHANGE                   VALUE "C".
+        88  TX-DELETE                   VALUE "D".
+    05  TX-GREETING-ID              PIC X(06).
+    05  TX-GREETING-TEXT            PIC X(40).
+    05  TX-EFFECTIVE-DATE           PIC 9(08).
+    05  TX-LANGUAGE-CODE            PIC X(03).
