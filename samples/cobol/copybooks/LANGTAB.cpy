@@ -0,0 +1,9 @@
+    *> LANGTAB - in-memory language/greeting table, loaded from
+    *> HELLOLNG by LOAD-LANGUAGE-TABLE. Lets one load module serve
+    *> every regional batch run: the run's language-code parameter
+    *> is looked up here instead of each site carrying its own
+    *> hardcoded copy of the program.
+01  LANG-TABLE.
+    05  LANG-ENTRY OCCURS 20 TIMES INDEXED BY LANG-IDX.
+        10  LANG-CODE               PIC X(03).
+        10  LANG-GREETING-TEXT      PIC X(40).
