@@ -0,0 +1,187 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HELLO-MAINT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HELLO-TXN-FILE ASSIGN TO HELLOTXN
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-TXN-STATUS.
+    SELECT HELLO-MASTER-FILE ASSIGN TO HELLOMST
+        ORGANIZATION INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS HM-GREETING-ID
+        FILE STATUS IS WS-MASTER-STATUS.
+    SELECT HELLO-MLST-FILE ASSIGN TO HELLOMLST
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-MLST-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  HELLO-TXN-FILE.
+    COPY HELLOTXR.
+FD  HELLO-MASTER-FILE.
+    COPY HELLOMST.
+FD  HELLO-MLST-FILE.
+    COPY HELLOMLL.
+WORKING-STORAGE SECTION.
+01  WS-TXN-STATUS PIC XX.
+01  WS-MASTER-STATUS PIC XX.
+01  WS-MLST-STATUS PIC XX.
+01  WS-RETURN-CODE PIC 9(2) VALUE 0.
+01  WS-TXN-EOF PIC X VALUE "N".
+    88  TXN-EOF                     VALUE "Y".
+01  WS-APPLIED-COUNT PIC 9(4) VALUE 0.
+01  WS-REJECTED-COUNT PIC 9(4) VALUE 0.
+01  WS-MLST-DETAIL.
+    05  MD-ACTION                   PIC X(06).
+    05  FILLER                      PIC X(02) VALUE SPACES.
+    05  MD-GREETING-ID              PIC X(06).
+    05  FILLER                      PIC X(02) VALUE SPACES.
+    05  MD-RESULT                   PIC X(40).
+01  WS-MLST-HEADING                 PIC X(80)
+        VALUE "HELLO-MASTER MAINTENANCE LISTING".
+01  WS-MLST-TOTALS.
+    05  FILLER                      PIC X(22) VALUE
+        "TRANSACTIONS APPLIED: ".
+    05  MT-APPLIED                  PIC ZZZ9.
+    05  FILLER                      PIC X(12) VALUE
+        "  REJECTED: ".
+    05  MT-REJECTED                 PIC ZZZ9.
+PROCEDURE DIVISION.
+    PERFORM OPEN-MAINT-FILES
+    IF WS-RETURN-CODE = 0
+        PERFORM PROCESS-TRANSACTIONS UNTIL TXN-EOF
+        PERFORM WRITE-MLST-TOTALS
+        IF WS-REJECTED-COUNT > 0
+            MOVE 4 TO WS-RETURN-CODE
+        END-IF
+    END-IF
+    PERFORM CLOSE-MAINT-FILES
+    MOVE WS-RETURN-CODE TO RETURN-CODE
+    STOP RUN.
+
+OPEN-MAINT-FILES.
+    OPEN INPUT HELLO-TXN-FILE
+    OPEN I-O HELLO-MASTER-FILE
+    OPEN OUTPUT HELLO-MLST-FILE
+    IF WS-TXN-STATUS NOT = "00" OR WS-MASTER-STATUS NOT = "00"
+            OR WS-MLST-STATUS NOT = "00"
+        DISPLAY
+            "HELLO-MAINT: UNABLE TO OPEN HELLOTXN/HELLOMST/HELLOMLST - "
+            "STATUS " WS-TXN-STATUS " / " WS-MASTER-STATUS
+            " / " WS-MLST-STATUS
+        MOVE 8 TO WS-RETURN-CODE
+    ELSE
+        MOVE WS-MLST-HEADING TO HELLO-MAINT-LINE
+        WRITE HELLO-MAINT-LINE
+    END-IF.
+
+PROCESS-TRANSACTIONS.
+    READ HELLO-TXN-FILE
+        AT END
+            MOVE "Y" TO WS-TXN-EOF
+        NOT AT END
+            PERFORM APPLY-TRANSACTION
+    END-READ.
+
+APPLY-TRANSACTION.
+    EVALUATE TRUE
+        WHEN TX-ADD
+            PERFORM APPLY-ADD
+        WHEN TX-CHANGE
+            PERFORM APPLY-CHANGE
+        WHEN TX-DELETE
+            PERFORM APPLY-DELETE
+        WHEN OTHER
+            MOVE "******" TO MD-ACTION
+            MOVE TX-GREETING-ID TO MD-GREETING-ID
+            MOVE "REJECTED - UNKNOWN ACTION CODE" TO MD-RESULT
+            ADD 1 TO WS-REJECTED-COUNT
+            PERFORM WRITE-MLST-DETAIL
+    END-EVALUATE.
+
+APPLY-ADD.
+    MOVE TX-GREETING-ID TO HM-GREETING-ID
+    MOVE TX-GREETING-TEXT TO HM-GREETING-TEXT
+    MOVE TX-EFFECTIVE-DATE TO HM-EFFECTIVE-DATE
+    MOVE TX-LANGUAGE-CODE TO HM-LANGUAGE-CODE
+    WRITE HELLO-MASTER-RECORD
+    MOVE "ADD" TO MD-ACTION
+    MOVE TX-GREETING-ID TO MD-GREETING-ID
+    IF WS-MASTER-STATUS = "00"
+        MOVE "ADDED" TO MD-RESULT
+        ADD 1 TO WS-APPLIED-COUNT
+    ELSE
+        MOVE SPACES TO MD-RESULT
+        STRING "REJECTED - STATUS " WS-MASTER-STATUS
+            DELIMITED BY SIZE INTO MD-RESULT
+        ADD 1 TO WS-REJECTED-COUNT
+    END-IF
+    PERFORM WRITE-MLST-DETAIL.
+
+APPLY-CHANGE.
+    MOVE TX-GREETING-ID TO HM-GREETING-ID
+    READ HELLO-MASTER-FILE
+        INVALID KEY
+            MOVE "CHANGE" TO MD-ACTION
+            MOVE TX-GREETING-ID TO MD-GREETING-ID
+            MOVE "REJECTED - GREETING ID NOT ON FILE" TO MD-RESULT
+            ADD 1 TO WS-REJECTED-COUNT
+            PERFORM WRITE-MLST-DETAIL
+        NOT INVALID KEY
+            MOVE TX-GREETING-TEXT TO HM-GREETING-TEXT
+            MOVE TX-EFFECTIVE-DATE TO HM-EFFECTIVE-DATE
+            MOVE TX-LANGUAGE-CODE TO HM-LANGUAGE-CODE
+            REWRITE HELLO-MASTER-RECORD
+            MOVE "CHANGE" TO MD-ACTION
+            MOVE TX-GREETING-ID TO MD-GREETING-ID
+            IF WS-MASTER-STATUS = "00"
+                MOVE "CHANGED" TO MD-RESULT
+                ADD 1 TO WS-APPLIED-COUNT
+            ELSE
+                MOVE SPACES TO MD-RESULT
+                STRING "REJECTED - STATUS " WS-MASTER-STATUS
+                    DELIMITED BY SIZE INTO MD-RESULT
+                ADD 1 TO WS-REJECTED-COUNT
+            END-IF
+            PERFORM WRITE-MLST-DETAIL
+    END-READ.
+
+APPLY-DELETE.
+    MOVE TX-GREETING-ID TO HM-GREETING-ID
+    READ HELLO-MASTER-FILE
+        INVALID KEY
+            MOVE "DELETE" TO MD-ACTION
+            MOVE TX-GREETING-ID TO MD-GREETING-ID
+            MOVE "REJECTED - GREETING ID NOT ON FILE" TO MD-RESULT
+            ADD 1 TO WS-REJECTED-COUNT
+            PERFORM WRITE-MLST-DETAIL
+        NOT INVALID KEY
+            DELETE HELLO-MASTER-FILE RECORD
+            MOVE "DELETE" TO MD-ACTION
+            MOVE TX-GREETING-ID TO MD-GREETING-ID
+            IF WS-MASTER-STATUS = "00"
+                MOVE "DELETED" TO MD-RESULT
+                ADD 1 TO WS-APPLIED-COUNT
+            ELSE
+                MOVE SPACES TO MD-RESULT
+                STRING "REJECTED - STATUS " WS-MASTER-STATUS
+                    DELIMITED BY SIZE INTO MD-RESULT
+                ADD 1 TO WS-REJECTED-COUNT
+            END-IF
+            PERFORM WRITE-MLST-DETAIL
+    END-READ.
+
+WRITE-MLST-DETAIL.
+    MOVE WS-MLST-DETAIL TO HELLO-MAINT-LINE
+    WRITE HELLO-MAINT-LINE.
+
+WRITE-MLST-TOTALS.
+    MOVE WS-APPLIED-COUNT TO MT-APPLIED
+    MOVE WS-REJECTED-COUNT TO MT-REJECTED
+    MOVE WS-MLST-TOTALS TO HELLO-MAINT-LINE
+    WRITE HELLO-MAINT-LINE.
+
+CLOSE-MAINT-FILES.
+    CLOSE HELLO-TXN-FILE
+    CLOSE HELLO-MASTER-FILE
+    CLOSE HELLO-MLST-FILE.
