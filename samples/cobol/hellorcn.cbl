@@ -0,0 +1,112 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HELLO-RECON.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HELLO-SCHD-FILE ASSIGN TO HELLOSCH
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-SCHD-STATUS.
+    SELECT HELLO-LOG-FILE ASSIGN TO HELLOLOG
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-LOG-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  HELLO-SCHD-FILE.
+    COPY HELLOSCD.
+FD  HELLO-LOG-FILE.
+    COPY HELLOLGR.
+WORKING-STORAGE SECTION.
+01  WS-SCHD-STATUS PIC XX.
+01  WS-LOG-STATUS PIC XX.
+01  WS-RETURN-CODE PIC 9(2) VALUE 0.
+01  WS-CURRENT-TIMESTAMP PIC X(21).
+01  WS-EXPECTED-DATE PIC 9(8).
+01  WS-EXPECTED-COUNT PIC 9(4).
+01  WS-CUTOFF-TIME PIC 9(6).
+01  WS-RUN-COUNT PIC 9(4) VALUE 0.
+01  WS-EARLIEST-TIME PIC 9(6) VALUE 999999.
+01  WS-LOG-EOF PIC X VALUE "N".
+    88  LOG-EOF                     VALUE "Y".
+PROCEDURE DIVISION.
+    PERFORM READ-SCHEDULE
+    PERFORM SCAN-HELLO-LOG
+    PERFORM EVALUATE-RESULTS
+    MOVE WS-RETURN-CODE TO RETURN-CODE
+    STOP RUN.
+
+READ-SCHEDULE.
+    OPEN INPUT HELLO-SCHD-FILE
+    IF WS-SCHD-STATUS = "00"
+        READ HELLO-SCHD-FILE
+        IF WS-SCHD-STATUS = "00"
+            MOVE SC-EXPECTED-DATE TO WS-EXPECTED-DATE
+            MOVE SC-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+            MOVE SC-CUTOFF-TIME TO WS-CUTOFF-TIME
+        END-IF
+        CLOSE HELLO-SCHD-FILE
+    END-IF
+    IF WS-SCHD-STATUS NOT = "00"
+        DISPLAY
+            "HELLO-RECON: HELLOSCH MISSING OR UNAVAILABLE - ASSUMING TODAY, 1 RUN EXPECTED"
+        MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+        MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-EXPECTED-DATE
+        MOVE 1 TO WS-EXPECTED-COUNT
+        MOVE 235959 TO WS-CUTOFF-TIME
+    END-IF.
+
+SCAN-HELLO-LOG.
+    MOVE 0 TO WS-RUN-COUNT
+    MOVE 999999 TO WS-EARLIEST-TIME
+    MOVE "N" TO WS-LOG-EOF
+    OPEN INPUT HELLO-LOG-FILE
+    IF WS-LOG-STATUS NOT = "00"
+        DISPLAY
+            "HELLO-RECON: HELLOLOG MISSING OR UNAVAILABLE - STATUS "
+            WS-LOG-STATUS
+        MOVE 8 TO WS-RETURN-CODE
+    ELSE
+        PERFORM UNTIL LOG-EOF
+            READ HELLO-LOG-FILE
+                AT END
+                    MOVE "Y" TO WS-LOG-EOF
+                NOT AT END
+                    IF HL-RUN-DATE = WS-EXPECTED-DATE
+                        ADD 1 TO WS-RUN-COUNT
+                        IF HL-RUN-TIME < WS-EARLIEST-TIME
+                            MOVE HL-RUN-TIME TO WS-EARLIEST-TIME
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE HELLO-LOG-FILE
+    END-IF.
+
+EVALUATE-RESULTS.
+    IF WS-RETURN-CODE NOT = 8
+        IF WS-RUN-COUNT = 0
+            DISPLAY
+                "HELLO-RECON: NO HELLO-WORLD RUNS FOUND FOR " WS-EXPECTED-DATE
+                " - BATCH DAY DID NOT START"
+            MOVE 8 TO WS-RETURN-CODE
+        ELSE
+            IF WS-EARLIEST-TIME > WS-CUTOFF-TIME
+                DISPLAY
+                    "HELLO-RECON: HELLO-WORLD STARTED LATE ON "
+                    WS-EXPECTED-DATE " - FIRST RUN AT " WS-EARLIEST-TIME
+                MOVE 4 TO WS-RETURN-CODE
+            ELSE
+                IF WS-RUN-COUNT < WS-EXPECTED-COUNT
+                    DISPLAY
+                        "HELLO-RECON: ONLY " WS-RUN-COUNT " OF "
+                        WS-EXPECTED-COUNT " EXPECTED RUNS FOUND FOR "
+                        WS-EXPECTED-DATE
+                    MOVE 4 TO WS-RETURN-CODE
+                ELSE
+                    DISPLAY
+                        "HELLO-RECON: BATCH DAY STARTED ON SCHEDULE - "
+                        WS-RUN-COUNT " RUN(S) FOR " WS-EXPECTED-DATE
+                    MOVE 0 TO WS-RETURN-CODE
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
