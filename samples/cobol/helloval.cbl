@@ -0,0 +1,61 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HELLO-VALIDATE.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HELLO-PARM-FILE ASSIGN TO HELLOPRM
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-STATUS.
+    SELECT HELLO-MASTER-FILE ASSIGN TO HELLOMST
+        ORGANIZATION INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS HM-GREETING-ID
+        FILE STATUS IS WS-MASTER-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  HELLO-PARM-FILE.
+    COPY HELLOGRT.
+FD  HELLO-MASTER-FILE.
+    COPY HELLOMST.
+WORKING-STORAGE SECTION.
+01  WS-PARM-STATUS PIC XX.
+01  WS-MASTER-STATUS PIC XX.
+01  WS-RETURN-CODE PIC 9(2) VALUE 0.
+PROCEDURE DIVISION.
+    PERFORM VALIDATE-PARM-FILE
+    PERFORM VALIDATE-MASTER-FILE
+    IF WS-RETURN-CODE = 0
+        DISPLAY "HELLO-VALIDATE: HELLOPRM AND HELLOMST ARE PRESENT"
+    END-IF
+    MOVE WS-RETURN-CODE TO RETURN-CODE
+    STOP RUN.
+
+VALIDATE-PARM-FILE.
+    OPEN INPUT HELLO-PARM-FILE
+    IF WS-PARM-STATUS NOT = "00"
+        DISPLAY "HELLO-VALIDATE: HELLOPRM MISSING OR UNAVAILABLE - STATUS "
+            WS-PARM-STATUS
+        MOVE 8 TO WS-RETURN-CODE
+    ELSE
+        READ HELLO-PARM-FILE
+        IF WS-PARM-STATUS NOT = "00"
+            DISPLAY "HELLO-VALIDATE: HELLOPRM IS EMPTY"
+            MOVE 8 TO WS-RETURN-CODE
+        END-IF
+        CLOSE HELLO-PARM-FILE
+    END-IF.
+
+VALIDATE-MASTER-FILE.
+    OPEN INPUT HELLO-MASTER-FILE
+    IF WS-MASTER-STATUS NOT = "00"
+        DISPLAY "HELLO-VALIDATE: HELLOMST MISSING OR UNAVAILABLE - STATUS "
+            WS-MASTER-STATUS
+        MOVE 8 TO WS-RETURN-CODE
+    ELSE
+        READ HELLO-MASTER-FILE NEXT RECORD
+        IF WS-MASTER-STATUS NOT = "00"
+            DISPLAY "HELLO-VALIDATE: HELLOMST IS EMPTY"
+            MOVE 8 TO WS-RETURN-CODE
+        END-IF
+        CLOSE HELLO-MASTER-FILE
+    END-IF.
