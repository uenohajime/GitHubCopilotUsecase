@@ -1,8 +1,304 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HELLO-WORLD.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT HELLO-PARM-FILE ASSIGN TO HELLOPRM
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-PARM-STATUS.
+    SELECT HELLO-LOG-FILE ASSIGN TO HELLOLOG
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-LOG-STATUS.
+    SELECT HELLO-CKPT-FILE ASSIGN TO HELLOCKPT
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+    SELECT HELLO-MASTER-FILE ASSIGN TO HELLOMST
+        ORGANIZATION INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS HM-GREETING-ID
+        FILE STATUS IS WS-MASTER-STATUS.
+    SELECT HELLO-RPT-FILE ASSIGN TO HELLORPT
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+    SELECT HELLO-EXT-FILE ASSIGN TO HELLOEXT
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-EXT-STATUS.
+    SELECT HELLO-LANG-FILE ASSIGN TO HELLOLNG
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-LANG-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD  HELLO-PARM-FILE.
+    COPY HELLOGRT.
+FD  HELLO-LOG-FILE.
+    COPY HELLOLGR.
+FD  HELLO-CKPT-FILE.
+    COPY HELLOCKR.
+FD  HELLO-MASTER-FILE.
+    COPY HELLOMST.
+FD  HELLO-RPT-FILE.
+    COPY HELLORPL.
+FD  HELLO-EXT-FILE.
+    COPY HELLOEXR.
+FD  HELLO-LANG-FILE.
+    COPY HELLOLNR.
 WORKING-STORAGE SECTION.
-01 WS-HELLO-WORLD PIC X(12) VALUE "Hello, World".
+01  WS-DISPLAY-GREETING PIC X(40) VALUE "Hello, World".
+    COPY LANGTAB.
+01  WS-LANGUAGE-CODE PIC X(03) VALUE SPACES.
+01  WS-LANG-COUNT PIC 9(2) VALUE 0.
+01  WS-LANG-FOUND PIC X VALUE "N".
+    88  LANG-FOUND                  VALUE "Y".
+01  WS-LANG-EOF PIC X VALUE "N".
+    88  LANG-EOF                    VALUE "Y".
+01  WS-PARM-STATUS PIC XX.
+01  WS-LOG-STATUS PIC XX.
+01  WS-CKPT-STATUS PIC XX.
+01  WS-MASTER-STATUS PIC XX.
+01  WS-RPT-STATUS PIC XX.
+01  WS-EXT-STATUS PIC XX.
+01  WS-LANG-STATUS PIC XX.
+01  WS-RETURN-CODE PIC 9(2) VALUE 0.
+01  WS-EXT-RUN-STATUS PIC X(08) VALUE SPACES.
+01  WS-CURRENT-TIMESTAMP PIC X(21).
+01  WS-RUN-DATE PIC 9(8).
+01  WS-JOB-ID PIC X(8) VALUE SPACES.
+01  WS-LAST-STEP PIC 9(1) VALUE 0.
+    88  STEP-NONE                   VALUE 0.
+01  WS-CKPT-EOF PIC X VALUE "N".
+    88  CKPT-EOF                    VALUE "Y".
+01  WS-MASTER-EOF PIC X VALUE "N".
+    88  MASTER-EOF                  VALUE "Y".
+01  WS-ACTIVE-COUNT PIC 9(4) VALUE 0.
+01  WS-REPORT-HEADING-1             PIC X(80)
+        VALUE "DAILY GREETING REPORT".
+01  WS-REPORT-HEADING-2             PIC X(80).
+01  WS-REPORT-DETAIL.
+    05  FILLER                      PIC X(2)  VALUE SPACES.
+    05  RD-GREETING-ID              PIC X(6).
+    05  FILLER                      PIC X(2)  VALUE SPACES.
+    05  RD-GREETING-TEXT            PIC X(40).
+    05  FILLER                      PIC X(2)  VALUE SPACES.
+    05  RD-EFFECTIVE-DATE           PIC 9(8).
+    05  FILLER                      PIC X(2)  VALUE SPACES.
+    05  RD-LANGUAGE-CODE            PIC X(3).
 PROCEDURE DIVISION.
-    DISPLAY WS-HELLO-WORLD.
+    PERFORM READ-CHECKPOINT
+    PERFORM READ-HELLO-PARM
+    PERFORM LOAD-LANGUAGE-TABLE
+    PERFORM SELECT-RUN-GREETING
+    IF WS-LAST-STEP < 1
+        MOVE 1 TO WS-LAST-STEP
+        PERFORM WRITE-CHECKPOINT
+    END-IF
+    DISPLAY WS-DISPLAY-GREETING
+    IF WS-LAST-STEP < 2
+        PERFORM GENERATE-HELLO-REPORT
+        IF WS-RETURN-CODE NOT = 8
+            MOVE 2 TO WS-LAST-STEP
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+    END-IF
+    IF WS-LAST-STEP < 3
+        PERFORM WRITE-HELLO-LOG
+        IF WS-RETURN-CODE NOT = 8
+            MOVE 3 TO WS-LAST-STEP
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+    END-IF
+    IF WS-LAST-STEP < 4
+        PERFORM WRITE-HELLO-EXTRACT
+        IF WS-RETURN-CODE NOT = 8
+            MOVE 4 TO WS-LAST-STEP
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+    END-IF
+    MOVE 0 TO WS-LAST-STEP
+    PERFORM WRITE-CHECKPOINT
+    MOVE WS-RETURN-CODE TO RETURN-CODE
     STOP RUN.
+
+READ-HELLO-PARM.
+    OPEN INPUT HELLO-PARM-FILE
+    IF WS-PARM-STATUS = "00"
+        READ HELLO-PARM-FILE
+        IF WS-PARM-STATUS = "00"
+            MOVE HELLO-GREETING-TEXT TO WS-DISPLAY-GREETING
+        ELSE
+            MOVE 4 TO WS-RETURN-CODE
+        END-IF
+        CLOSE HELLO-PARM-FILE
+    ELSE
+        MOVE 4 TO WS-RETURN-CODE
+    END-IF.
+
+LOAD-LANGUAGE-TABLE.
+    MOVE 0 TO WS-LANG-COUNT
+    MOVE "N" TO WS-LANG-EOF
+    OPEN INPUT HELLO-LANG-FILE
+    IF WS-LANG-STATUS = "00"
+        PERFORM UNTIL LANG-EOF
+            READ HELLO-LANG-FILE
+                AT END
+                    MOVE "Y" TO WS-LANG-EOF
+                NOT AT END
+                    IF WS-LANG-COUNT < 20
+                        ADD 1 TO WS-LANG-COUNT
+                        MOVE LF-LANGUAGE-CODE TO LANG-CODE(WS-LANG-COUNT)
+                        MOVE LF-GREETING-TEXT
+                            TO LANG-GREETING-TEXT(WS-LANG-COUNT)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE HELLO-LANG-FILE
+    END-IF.
+
+SELECT-RUN-GREETING.
+    ACCEPT WS-LANGUAGE-CODE FROM ENVIRONMENT "HELLOLANG"
+    MOVE "N" TO WS-LANG-FOUND
+    IF WS-LANGUAGE-CODE NOT = SPACES AND WS-LANG-COUNT > 0
+        SET LANG-IDX TO 1
+        PERFORM UNTIL LANG-IDX > WS-LANG-COUNT OR LANG-FOUND
+            IF LANG-CODE(LANG-IDX) = WS-LANGUAGE-CODE
+                MOVE LANG-GREETING-TEXT(LANG-IDX) TO WS-DISPLAY-GREETING
+                MOVE "Y" TO WS-LANG-FOUND
+            ELSE
+                SET LANG-IDX UP BY 1
+            END-IF
+        END-PERFORM
+    END-IF.
+
+GENERATE-HELLO-REPORT.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+    MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-RUN-DATE
+    MOVE SPACES TO WS-REPORT-HEADING-2
+    STRING "RUN DATE: " WS-RUN-DATE DELIMITED BY SIZE
+        INTO WS-REPORT-HEADING-2
+    MOVE 0 TO WS-ACTIVE-COUNT
+    MOVE "N" TO WS-MASTER-EOF
+    OPEN INPUT HELLO-MASTER-FILE
+    IF WS-MASTER-STATUS NOT = "00"
+        MOVE 8 TO WS-RETURN-CODE
+    ELSE
+        OPEN OUTPUT HELLO-RPT-FILE
+        IF WS-RPT-STATUS NOT = "00"
+            MOVE 8 TO WS-RETURN-CODE
+            CLOSE HELLO-MASTER-FILE
+        ELSE
+            MOVE WS-REPORT-HEADING-1 TO HELLO-REPORT-LINE
+            WRITE HELLO-REPORT-LINE
+            IF WS-RPT-STATUS NOT = "00"
+                MOVE 8 TO WS-RETURN-CODE
+                MOVE "Y" TO WS-MASTER-EOF
+            END-IF
+            IF WS-RETURN-CODE NOT = 8
+                MOVE WS-REPORT-HEADING-2 TO HELLO-REPORT-LINE
+                WRITE HELLO-REPORT-LINE
+                IF WS-RPT-STATUS NOT = "00"
+                    MOVE 8 TO WS-RETURN-CODE
+                    MOVE "Y" TO WS-MASTER-EOF
+                END-IF
+            END-IF
+            PERFORM UNTIL MASTER-EOF
+                READ HELLO-MASTER-FILE NEXT RECORD
+                    AT END
+                        MOVE "Y" TO WS-MASTER-EOF
+                    NOT AT END
+                        IF HM-EFFECTIVE-DATE <= WS-RUN-DATE
+                            MOVE HM-GREETING-ID TO RD-GREETING-ID
+                            MOVE HM-GREETING-TEXT TO RD-GREETING-TEXT
+                            MOVE HM-EFFECTIVE-DATE TO RD-EFFECTIVE-DATE
+                            MOVE HM-LANGUAGE-CODE TO RD-LANGUAGE-CODE
+                            MOVE WS-REPORT-DETAIL TO HELLO-REPORT-LINE
+                            WRITE HELLO-REPORT-LINE
+                            IF WS-RPT-STATUS NOT = "00"
+                                MOVE 8 TO WS-RETURN-CODE
+                                MOVE "Y" TO WS-MASTER-EOF
+                            ELSE
+                                ADD 1 TO WS-ACTIVE-COUNT
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE HELLO-MASTER-FILE
+            CLOSE HELLO-RPT-FILE
+        END-IF
+    END-IF.
+
+WRITE-HELLO-LOG.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+    ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOBID"
+    OPEN EXTEND HELLO-LOG-FILE
+    IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+        CLOSE HELLO-LOG-FILE
+        OPEN OUTPUT HELLO-LOG-FILE
+    END-IF
+    MOVE WS-CURRENT-TIMESTAMP(1:8) TO HL-RUN-DATE
+    MOVE WS-CURRENT-TIMESTAMP(9:6) TO HL-RUN-TIME
+    MOVE WS-JOB-ID TO HL-JOB-ID
+    MOVE WS-RETURN-CODE TO HL-RETURN-CODE
+    WRITE HELLO-LOG-RECORD
+    CLOSE HELLO-LOG-FILE.
+
+WRITE-HELLO-EXTRACT.
+    EVALUATE WS-RETURN-CODE
+        WHEN 0
+            MOVE "OK" TO WS-EXT-RUN-STATUS
+        WHEN 4
+            MOVE "DEGRADED" TO WS-EXT-RUN-STATUS
+        WHEN OTHER
+            MOVE "FAILED" TO WS-EXT-RUN-STATUS
+    END-EVALUATE
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+    ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOBID"
+    OPEN EXTEND HELLO-EXT-FILE
+    IF WS-EXT-STATUS = "05" OR WS-EXT-STATUS = "35"
+        CLOSE HELLO-EXT-FILE
+        OPEN OUTPUT HELLO-EXT-FILE
+    END-IF
+    MOVE SPACES TO HELLO-EXTRACT-LINE
+    STRING
+        WS-CURRENT-TIMESTAMP(1:8) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        WS-CURRENT-TIMESTAMP(9:6) DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        WS-JOB-ID DELIMITED BY SPACE
+        "," DELIMITED BY SIZE
+        WS-RETURN-CODE DELIMITED BY SIZE
+        "," DELIMITED BY SIZE
+        WS-EXT-RUN-STATUS DELIMITED BY SPACE
+        INTO HELLO-EXTRACT-LINE
+    END-STRING
+    WRITE HELLO-EXTRACT-LINE
+    IF WS-EXT-STATUS NOT = "00"
+        MOVE 8 TO WS-RETURN-CODE
+    END-IF
+    CLOSE HELLO-EXT-FILE.
+
+READ-CHECKPOINT.
+    MOVE "N" TO WS-CKPT-EOF
+    OPEN INPUT HELLO-CKPT-FILE
+    IF WS-CKPT-STATUS = "00"
+        PERFORM UNTIL CKPT-EOF
+            READ HELLO-CKPT-FILE
+                AT END
+                    MOVE "Y" TO WS-CKPT-EOF
+                NOT AT END
+                    MOVE HC-LAST-STEP TO WS-LAST-STEP
+            END-READ
+        END-PERFORM
+        IF NOT STEP-NONE
+            DISPLAY "HELLO-WORLD: RESTARTING AFTER CHECKPOINT STEP "
+                WS-LAST-STEP
+        END-IF
+        CLOSE HELLO-CKPT-FILE
+    END-IF.
+
+WRITE-CHECKPOINT.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+    MOVE WS-LAST-STEP TO HC-LAST-STEP
+    MOVE WS-CURRENT-TIMESTAMP(1:8) TO HC-CKPT-DATE
+    MOVE WS-CURRENT-TIMESTAMP(9:6) TO HC-CKPT-TIME
+    OPEN OUTPUT HELLO-CKPT-FILE
+    WRITE HELLO-CKPT-RECORD
+    CLOSE HELLO-CKPT-FILE.
