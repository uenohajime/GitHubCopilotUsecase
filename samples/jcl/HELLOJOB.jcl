@@ -0,0 +1,34 @@
+//HELLOJOB JOB (ACCTNO),'HELLO-WORLD LEAD STEP',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* HELLOJOB - nightly batch-day lead step.
+//*   VALID - confirms HELLOPRM and HELLOMST exist and are
+//*           non-empty before HELLO-WORLD is allowed to run.
+//*   HELLO - runs HELLO-WORLD; skipped if VALID fails (RC>0).
+//* Load module names below are the PROGRAM-ID values with the
+//* dash removed and abbreviated to 8 characters, since JCL PGM=
+//* names are limited to 8 alphanumeric characters
+//* (HELLO-VALIDATE -> HELLOVAL, HELLO-WORLD -> HELLOWLD).
+//*--------------------------------------------------------------*
+//VALID    EXEC PGM=HELLOVAL
+//STEPLIB  DD   DSN=HELLO.BATCH.LOADLIB,DISP=SHR
+//HELLOPRM DD   DSN=HELLO.BATCH.HELLOPRM,DISP=SHR
+//HELLOMST DD   DSN=HELLO.BATCH.HELLOMST,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//HELLO    EXEC PGM=HELLOWLD,COND=(0,NE,VALID)
+//*  Set HELLOLANG in the site's JCL procedure/environment to the
+//*  3-character language code this run should greet in (looked up
+//*  in HELLOLNG); falls back to the HELLOPRM greeting if unset or
+//*  not found.
+//STEPLIB  DD   DSN=HELLO.BATCH.LOADLIB,DISP=SHR
+//HELLOPRM DD   DSN=HELLO.BATCH.HELLOPRM,DISP=SHR
+//HELLOMST DD   DSN=HELLO.BATCH.HELLOMST,DISP=SHR
+//HELLOLNG DD   DSN=HELLO.BATCH.HELLOLNG,DISP=SHR
+//HELLOLOG DD   DSN=HELLO.BATCH.HELLOLOG,DISP=MOD
+//HELLOEXT DD   DSN=HELLO.BATCH.HELLOEXT,DISP=MOD
+//HELLOCKPT DD  DSN=HELLO.BATCH.HELLOCKPT,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//         DCB=(RECFM=FB,LRECL=15)
+//HELLORPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
