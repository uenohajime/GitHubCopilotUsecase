@@ -0,0 +1,17 @@
+//HELLOMNT JOB (ACCTNO),'HELLO-MASTER MAINTENANCE',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* HELLOMNT - applies ops-submitted add/change/delete requests in
+//*   HELLOTXN to HELLO-MASTER, producing HELLOMLST so the change
+//*   can be reviewed and filed instead of requiring a code change
+//*   to WS-HELLO-WORLD and a recompile.
+//* Load module name below is PROGRAM-ID HELLO-MAINT with the
+//* dash removed and abbreviated to 8 characters (HELLOMNT), same
+//* convention as the names in HELLOJOB.
+//*--------------------------------------------------------------*
+//MAINT    EXEC PGM=HELLOMNT
+//STEPLIB  DD   DSN=HELLO.BATCH.LOADLIB,DISP=SHR
+//HELLOTXN DD   DSN=HELLO.BATCH.HELLOTXN,DISP=SHR
+//HELLOMST DD   DSN=HELLO.BATCH.HELLOMST,DISP=OLD
+//HELLOMLST DD  SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
