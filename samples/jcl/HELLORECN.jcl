@@ -0,0 +1,17 @@
+//HELLORCN JOB (ACCTNO),'BATCH DAY RECONCILIATION',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* HELLORECN - runs early each business day, ahead of downstream
+//*   steps, to confirm HELLOJOB's HELLO step actually fired on
+//*   schedule the prior run. Reads HELLOLOG against the expected
+//*   schedule in HELLOSCH and sets RC 0/4/8 so on-call does not
+//*   have to find out from a complaint hours later.
+//* Load module name below is PROGRAM-ID HELLO-RECON with the
+//* dash removed and abbreviated to 8 characters (HELLORCN), same
+//* convention as the names in HELLOJOB.
+//*--------------------------------------------------------------*
+//RECON    EXEC PGM=HELLORCN
+//STEPLIB  DD   DSN=HELLO.BATCH.LOADLIB,DISP=SHR
+//HELLOSCH DD   DSN=HELLO.BATCH.HELLOSCH,DISP=SHR
+//HELLOLOG DD   DSN=HELLO.BATCH.HELLOLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
